@@ -1,21 +1,362 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.   PONG.
-       AUTHOR.       WILL YATES.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01  BALL-SPEED                  PIC X(4).
-
-       LINKAGE SECTION.
-
-       01  DFHCOMMAREA.
-           02 SPEED                    PIC X(4).
-
-       PROCEDURE DIVISION.
-           MOVE "200"      TO BALL-SPEED.
-           MOVE BALL-SPEED TO DFHCOMMAREA.
-           EXEC CICS RETURN END-EXEC.
+000100*****************************************************************
+000110* PROGRAM      : PONG
+000120* AUTHOR       : WILL YATES
+000130* INSTALLATION : APPLICATION DEVELOPMENT
+000140* DATE-WRITTEN : 05/14/2024
+000150* PURPOSE      : TEST TRANSACTION THAT ACCEPTS A REQUESTED BALL
+000160*                SPEED ON A COMMAREA AND HANDS BACK THE SPEED THE
+000170*                REGION IS CURRENTLY CONFIGURED TO USE, SO PING
+000180*                (OR ANY OTHER CALLER) CAN PROVE OUT CONNECTIVITY
+000190*                WITHOUT A REAL FRONT END.
+000200*****************************************************************
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* ---------- ---- ------------------------------------------------
+000240* 05/14/2024 WPY  ORIGINAL PROGRAM.
+000250* 08/09/2026 WPY  VALIDATE EIBCALEN BEFORE TOUCHING DFHCOMMAREA;
+000260*                 ABEND PGCA WHEN THE CALLER'S COMMAREA IS TOO
+000270*                 SHORT TO HOLD SPEED.
+000280* 08/09/2026 WPY  MOVED THE DFHCOMMAREA LAYOUT OUT TO THE
+000290*                 PONGCOMM COPYBOOK SO CALLERS CANNOT DRIFT.
+000300* 08/09/2026 WPY  LOG EVERY INVOCATION TO THE PONGSTAT VSAM
+000310*                 STATISTICS FILE FOR CAPACITY PLANNING.
+000320* 08/09/2026 WPY  DRIVE THE RETURNED SPEED FROM THE PONGCTL
+000330*                 CONTROL FILE, KEYED BY REGION, INSTEAD OF A
+000340*                 HARDCODED VALUE.
+000350* 08/09/2026 WPY  TRAP CICS ERROR CONDITIONS AND ABENDS INSTEAD
+000360*                 OF LETTING THEM PROPAGATE; HAND BACK RETCODE
+000370*                 RATHER THAN TAKING THE TASK DOWN.
+000380* 08/09/2026 WPY  HONOUR CONTFLAG ON THE WAY OUT SO A CALLER CAN
+000390*                 KEEP THE CONVERSATION GOING ACROSS VOLLEYS
+000400*                 INSTEAD OF ENDING THE TASK EACH TIME.
+000410* 08/09/2026 WPY  WRITE AN AUDIT RECORD TO THE PAUD TRANSIENT
+000420*                 DATA QUEUE ON EVERY INVOCATION.
+000430* 08/09/2026 WPY  CANCELLED THE GENERIC HANDLE ABEND BEFORE THE
+000440*                 DELIBERATE PGCA ABEND SO IT STILL SURFACES TO
+000450*                 THE CALLER; LOG STATISTICS AND AUDIT FROM THE
+000460*                 ERROR/ABEND HANDLERS TOO; SET PS-STATUS-REJECTED
+000470*                 ON AN INVALID SPEED; MATCHED THE LEGACY DEFAULT
+000480*                 SPEED VALUE EXACTLY (TRAILING BLANK, NOT ZERO).
+000490* 08/09/2026 WPY  CHECK THE FULL COMMAREA LENGTH, NOT JUST
+000500*                 SPEED'S, SO A CALLER BUILT AGAINST THE OLD
+000510*                 4-BYTE LAYOUT STILL GETS THE SHORT-COMMAREA
+000520*                 ABEND; RESP() ON THE STATISTICS AND AUDIT
+000530*                 WRITES SO A FILE/QUEUE ERROR CANNOT RE-ENTER
+000540*                 THE ERROR HANDLER OR MASK THE SHORT-COMMAREA
+000550*                 ABEND; ADDED A TASK-LIFETIME SEQUENCE NUMBER
+000560*                 (KEPT IN THE TWA) TO PS-KEY SO SEVERAL
+000570*                 VOLLEYS LINKED IN THE SAME TASK CANNOT COLLIDE
+000580*                 ON A TRUNCATED TIME STAMP.
+000590* 08/09/2026 WPY  RESP() ON ASKTIME/FORMATTIME IN
+000600*                 5000-WRITE-STATISTICS TOO - THEY RUN AHEAD OF
+000610*                 THE SAME WRITE THE PRIOR CHANGE PROTECTED, AND
+000620*                 WITHOUT RESP() THEY COULD STILL ROUTE THE
+000630*                 SHORT-COMMAREA PATH INTO 9100-HANDLE-ERROR.
+000640*****************************************************************
+000650 IDENTIFICATION DIVISION.
+000660 PROGRAM-ID.      PONG.
+000670 AUTHOR.          WILL YATES.
+000680 INSTALLATION.    APPLICATION DEVELOPMENT.
+000690 DATE-WRITTEN.    05/14/2024.
+000700 DATE-COMPILED.
+000710 
+000720 ENVIRONMENT DIVISION.
+000730 
+000740 DATA DIVISION.
+000750 
+000760 WORKING-STORAGE SECTION.
+000770 
+000780*----------------------------------------------------------------
+000790* ABEND CODE ISSUED WHEN A CALLER'S COMMAREA IS TOO SHORT TO
+000800* HOLD SPEED.
+000810*----------------------------------------------------------------
+000820 01  SHORT-COMMAREA-ABCODE       PIC X(04)  VALUE 'PGCA'.
+000830 
+000840*----------------------------------------------------------------
+000850* BALL SPEED RETURNED TO THE CALLER, AND THE DEFAULT USED WHEN
+000860* NO PONGCTL RECORD EXISTS YET FOR THIS REGION.
+000870*----------------------------------------------------------------
+000880 01  BALL-SPEED                  PIC X(04).
+000890 01  DEFAULT-BALL-SPEED          PIC X(04)  VALUE '200 '.
+000900 01  SPEED-NUMERIC-TEST          PIC 9(04).
+000910
+000920*----------------------------------------------------------------
+000930* PER-REGION SPEED LOOKED UP ON PONGCTL, KEYED BY APPLID.
+000940*----------------------------------------------------------------
+000950 01  REGION-APPLID                PIC X(08).
+000960 01  PONGCTL-RECORD.
+000970     COPY PONGCTL.
+000980
+000990 01  CICS-RESPONSE-CODE           PIC S9(08) COMP.
+001000
+001010*----------------------------------------------------------------
+001020* ONE STATISTICS RECORD IS BUILT AND WRITTEN TO PONGSTAT ON
+001030* EVERY INVOCATION, INCLUDING ONES THAT ABEND.
+001040*----------------------------------------------------------------
+001050 01  PONGSTAT-RECORD.
+001060     COPY PONGSTAT.
+001070
+001080 01  ABSOLUTE-TIME                PIC S9(15) COMP-3.
+001090 01  ABSOLUTE-TIME-DISPLAY        PIC 9(15).
+001100
+001110*----------------------------------------------------------------
+001120* POINTER TO THE TWA. THE TWA IS TASK-LIFETIME STORAGE, NOT
+001130* REACQUIRED ON EVERY LINK, SO TWA-SEQUENCE-NUMBER SURVIVES
+001140* ACROSS ALL THE VOLLEYS A SINGLE TASK LINKS TO PONG - CICS
+001150* INITIALIZES IT TO BINARY ZEROS THE FIRST TIME THE TASK
+001160* ACQUIRES IT, SO NO EXPLICIT FIRST-TIME INITIALIZATION IS
+001170* NEEDED HERE.
+001180*----------------------------------------------------------------
+001190 01  TWA-POINTER                  USAGE IS POINTER.
+001200
+001210*----------------------------------------------------------------
+001220* ONE AUDIT LINE IS WRITTEN TO THE PAUD TRANSIENT DATA QUEUE ON
+001230* EVERY INVOCATION, SHOWING WHO CALLED IN AND WHAT SPEED WENT
+001240* EACH WAY.
+001250*----------------------------------------------------------------
+001260 01  AUDIT-TD-RECORD.
+001270     05 AUD-TERM-ID               PIC X(04).
+001280     05 FILLER                    PIC X(01) VALUE SPACE.
+001290     05 AUD-TASK-NUMBER           PIC 9(08).
+001300     05 FILLER                    PIC X(01) VALUE SPACE.
+001310     05 AUD-CALL-DATE             PIC 9(08).
+001320     05 FILLER                    PIC X(01) VALUE SPACE.
+001330     05 AUD-CALL-TIME             PIC 9(06).
+001340     05 FILLER                    PIC X(01) VALUE SPACE.
+001350     05 AUD-SPEED-IN              PIC X(04).
+001360     05 FILLER                    PIC X(01) VALUE SPACE.
+001370     05 AUD-SPEED-OUT             PIC X(04).
+001380
+001390 LINKAGE SECTION.
+001400
+001410 01  DFHCOMMAREA.
+001420     COPY PONGCOMM.
+001430
+001440*----------------------------------------------------------------
+001450* TASK-LIFETIME WORK AREA, ADDRESSED VIA TWA-POINTER. THE
+001460* TRANSACTION'S PCT ENTRY MUST DEFINE A TWA LARGE ENOUGH TO
+001470* HOLD IT - A RESOURCE-DEFINITION CONCERN OUTSIDE THIS SOURCE.
+001480*----------------------------------------------------------------
+001490 01  TWA-RECORD.
+001500     05 TWA-SEQUENCE-NUMBER       PIC S9(04) COMP.
+001510
+001520 PROCEDURE DIVISION.
+001530 
+001540*****************************************************************
+001550* 0000-MAINLINE  --  VALIDATE THE COMMAREA, WORK OUT THE SPEED
+001560*                    TO HAND BACK, AND RETURN TO THE CALLER.
+001570*****************************************************************
+001580 0000-MAINLINE.
+001590     EXEC CICS HANDLE CONDITION
+001600         ERROR (9100-HANDLE-ERROR)
+001610     END-EXEC.
+001620     EXEC CICS HANDLE ABEND
+001630         LABEL (9200-HANDLE-ABEND)
+001640     END-EXEC.
+001650     EXEC CICS ADDRESS
+001660         TWA (TWA-POINTER)
+001670     END-EXEC.
+001680     SET ADDRESS OF TWA-RECORD TO TWA-POINTER.
+001690     PERFORM 1000-VALIDATE-COMMAREA THRU 1000-EXIT.
+001700     IF RC-NORMAL
+001710         PERFORM 2000-PROCESS-SPEED THRU 2000-EXIT
+001720     END-IF.
+001730     PERFORM 5000-WRITE-STATISTICS  THRU 5000-EXIT.
+001740     PERFORM 5500-WRITEQ-AUDIT      THRU 5500-EXIT.
+001750     PERFORM 8000-TERMINATE         THRU 8000-EXIT.
+001760 0000-EXIT.
+001770     EXIT.
+001780 
+001790*****************************************************************
+001800* 1000-VALIDATE-COMMAREA  --  A CALLER THAT DOES NOT HAND US AT
+001810*                             LEAST ENOUGH ROOM FOR SPEED IS
+001820*                             MISCONFIGURED AND MUST FAIL LOUDLY
+001830*                             RATHER THAN SILENTLY GET BACK A
+001840*                             DEFAULT SPEED.
+001850*****************************************************************
+001860 1000-VALIDATE-COMMAREA.
+001870     IF EIBCALEN IS LESS THAN LENGTH OF DFHCOMMAREA
+001880         MOVE SPACES TO PS-REQUESTED-SPEED
+001890         MOVE SPACES TO PS-RETURNED-SPEED
+001900         SET PS-STATUS-ABEND TO TRUE
+001910         PERFORM 5000-WRITE-STATISTICS THRU 5000-EXIT
+001920         PERFORM 5500-WRITEQ-AUDIT     THRU 5500-EXIT
+001930         GO TO 9999-ABEND-SHORT-COMMAREA
+001940     END-IF.
+001950     SET RC-NORMAL TO TRUE.
+001960     MOVE SPEED TO PS-REQUESTED-SPEED.
+001970     IF SPEED IS NOT NUMERIC
+001980         SET RC-INVALID-SPEED TO TRUE
+001990         SET PS-STATUS-REJECTED TO TRUE
+002000         MOVE SPACES TO PS-RETURNED-SPEED
+002010     ELSE
+002020         MOVE SPEED TO SPEED-NUMERIC-TEST
+002030         IF SPEED-NUMERIC-TEST IS LESS THAN 1
+002040                 OR SPEED-NUMERIC-TEST IS GREATER THAN 9999
+002050             SET RC-INVALID-SPEED TO TRUE
+002060             SET PS-STATUS-REJECTED TO TRUE
+002070             MOVE SPACES TO PS-RETURNED-SPEED
+002080         END-IF
+002090     END-IF.
+002100 1000-EXIT.
+002110     EXIT.
+002120 
+002130*****************************************************************
+002140* 2000-PROCESS-SPEED  --  LOOK UP THE SPEED CONFIGURED FOR THIS
+002150*                         REGION ON PONGCTL AND MOVE IT TO THE
+002160*                         CALLER'S COMMAREA. A REGION THAT HAS
+002170*                         NOT HAD A PONGCTL RECORD SET UP YET
+002180*                         GETS THE BUILT-IN DEFAULT SPEED.
+002190*****************************************************************
+002200 2000-PROCESS-SPEED.
+002210     EXEC CICS ASSIGN
+002220         APPLID (REGION-APPLID)
+002230     END-EXEC.
+002240     MOVE REGION-APPLID TO CT-REGION-ID.
+002250     EXEC CICS READ
+002260         FILE      ('PONGCTL')
+002270         INTO      (PONGCTL-RECORD)
+002280         RIDFLD    (CT-KEY)
+002290         KEYLENGTH (LENGTH OF CT-KEY)
+002300         RESP      (CICS-RESPONSE-CODE)
+002310     END-EXEC.
+002320     IF CICS-RESPONSE-CODE = DFHRESP(NORMAL)
+002330         MOVE CT-SPEED         TO BALL-SPEED
+002340     ELSE
+002350         MOVE DEFAULT-BALL-SPEED TO BALL-SPEED
+002360     END-IF.
+002370     MOVE BALL-SPEED TO SPEED.
+002380     MOVE SPEED      TO PS-RETURNED-SPEED.
+002390     SET PS-STATUS-NORMAL TO TRUE.
+002400 2000-EXIT.
+002410     EXIT.
+002420 
+002430*****************************************************************
+002440* 5000-WRITE-STATISTICS  --  RECORD ONE ROW PER INVOCATION ON
+002450*                            THE PONGSTAT VSAM FILE, GOOD OR
+002460*                            ABENDING, SO CALL VOLUME AND SPEED
+002470*                            USAGE CAN BE TRENDED LATER.
+002480*****************************************************************
+002490 5000-WRITE-STATISTICS.
+002500     MOVE EIBTASKN TO PS-TASK-NUMBER.
+002510     MOVE EIBTRNID TO PS-TRANSACTION-ID.
+002520     EXEC CICS ASKTIME
+002530         ABSTIME (ABSOLUTE-TIME)
+002540         RESP    (CICS-RESPONSE-CODE)
+002550     END-EXEC.
+002560     EXEC CICS FORMATTIME
+002570         ABSTIME  (ABSOLUTE-TIME)
+002580         YYYYMMDD (PS-CALL-DATE)
+002590         TIME     (PS-CALL-TIME)
+002600         RESP     (CICS-RESPONSE-CODE)
+002610     END-EXEC.
+002620*    RESP() ON ASKTIME/FORMATTIME FOR THE SAME REASON AS THE
+002630*    WRITE BELOW - THIS PARAGRAPH RUNS FROM THE SHORT-COMMAREA
+002640*    PATH JUST BEFORE THE DELIBERATE PGCA ABEND, AND WITHOUT
+002650*    RESP() HERE A CONDITION ON EITHER CALL WOULD RAISE ERROR
+002660*    AND ROUTE THROUGH 9100-HANDLE-ERROR INSTEAD, SWALLOWING
+002670*    THAT ABEND.
+002680     MOVE ABSOLUTE-TIME          TO ABSOLUTE-TIME-DISPLAY.
+002690     MOVE ABSOLUTE-TIME-DISPLAY(8:8) TO PS-TIME-STAMP.
+002700     ADD 1 TO TWA-SEQUENCE-NUMBER.
+002710     MOVE TWA-SEQUENCE-NUMBER TO PS-SEQUENCE-NUMBER.
+002720     EXEC CICS WRITE
+002730         FILE      ('PONGSTAT')
+002740         FROM      (PONGSTAT-RECORD)
+002750         RIDFLD    (PS-KEY)
+002760         KEYLENGTH (LENGTH OF PS-KEY)
+002770         RESP      (CICS-RESPONSE-CODE)
+002780     END-EXEC.
+002790*    A FAILED STATISTICS WRITE IS TRAPPED HERE VIA RESP() SO IT
+002800*    CANNOT RAISE THE ERROR CONDITION AND RE-ENTER THIS SAME
+002810*    PARAGRAPH THROUGH 9100-HANDLE-ERROR; STATISTICS ARE BEST
+002820*    EFFORT AND MUST NEVER STOP AN ANSWER GETTING BACK TO THE
+002830*    CALLER.
+002840 5000-EXIT.
+002850     EXIT.
+002860
+002870*****************************************************************
+002880* 5500-WRITEQ-AUDIT  --  WRITE ONE AUDIT LINE TO THE PAUD
+002890*                        TRANSIENT DATA QUEUE FOR EVERY
+002900*                        INVOCATION, GOOD OR ABENDING.
+002910*****************************************************************
+002920 5500-WRITEQ-AUDIT.
+002930     MOVE EIBTRMID          TO AUD-TERM-ID.
+002940     MOVE PS-TASK-NUMBER    TO AUD-TASK-NUMBER.
+002950     MOVE PS-CALL-DATE      TO AUD-CALL-DATE.
+002960     MOVE PS-CALL-TIME      TO AUD-CALL-TIME.
+002970     MOVE PS-REQUESTED-SPEED TO AUD-SPEED-IN.
+002980     MOVE PS-RETURNED-SPEED TO AUD-SPEED-OUT.
+002990     EXEC CICS WRITEQ TD
+003000         QUEUE  ('PAUD')
+003010         FROM   (AUDIT-TD-RECORD)
+003020         LENGTH (LENGTH OF AUDIT-TD-RECORD)
+003030         RESP   (CICS-RESPONSE-CODE)
+003040     END-EXEC.
+003050*    SAME REASONING AS 5000-WRITE-STATISTICS - RESP() KEEPS A
+003060*    QUEUE-FULL OR QIDERR CONDITION FROM RE-ENTERING THE ERROR
+003070*    HANDLER; THE AUDIT TRAIL IS BEST EFFORT.
+003080 5500-EXIT.
+003090     EXIT.
+003100
+003110*****************************************************************
+003120* 8000-TERMINATE  --  END THE TASK, OR, IF THE CALLER SET
+003130*                     CONTFLAG TO STAY CONVERSATIONAL, RETURN
+003140*                     WITH A TRANSID SO THE NEXT VOLLEY RESUMES
+003150*                     THIS SAME TRANSACTION.
+003160*****************************************************************
+003170 8000-TERMINATE.
+003180     IF CONTINUE-VOLLEY
+003190         EXEC CICS RETURN
+003200             TRANSID  ('PONG')
+003210             COMMAREA (DFHCOMMAREA)
+003220             LENGTH   (LENGTH OF DFHCOMMAREA)
+003230         END-EXEC
+003240     ELSE
+003250         EXEC CICS RETURN END-EXEC
+003260     END-IF.
+003270 8000-EXIT.
+003280     EXIT.
+003290
+003300*****************************************************************
+003310* 9100-HANDLE-ERROR  --  AN EXEC CICS COMMAND RAISED A CONDITION
+003320*                        THAT WAS NOT TRAPPED WITH ITS OWN RESP.
+003330*                        HAND BACK A DISTINGUISHABLE RETCODE AND
+003340*                        END THE TASK NORMALLY RATHER THAN LET
+003350*                        THE CONDITION ABEND IT.
+003360*****************************************************************
+003370 9100-HANDLE-ERROR.
+003380     SET RC-CICS-ERROR TO TRUE.
+003390     SET PS-STATUS-ERROR TO TRUE.
+003400     PERFORM 5000-WRITE-STATISTICS THRU 5000-EXIT.
+003410     PERFORM 5500-WRITEQ-AUDIT THRU 5500-EXIT.
+003420     GO TO 8000-TERMINATE.
+003430
+003440*****************************************************************
+003450* 9200-HANDLE-ABEND  --  THE TASK IS ABENDING. HAND BACK A
+003460*                        DISTINGUISHABLE RETCODE AND RETURN
+003470*                        CONTROL SO THE CALLER IS NOT LEFT
+003480*                        WITHOUT AN ANSWER.
+003490*****************************************************************
+003500 9200-HANDLE-ABEND.
+003510     SET RC-ABEND-TRAPPED TO TRUE.
+003520     SET PS-STATUS-ERROR TO TRUE.
+003530     PERFORM 5000-WRITE-STATISTICS THRU 5000-EXIT.
+003540     PERFORM 5500-WRITEQ-AUDIT THRU 5500-EXIT.
+003550     GO TO 8000-TERMINATE.
+003560
+003570*****************************************************************
+003580* 9999-ABEND-SHORT-COMMAREA  --  THE CALLER'S COMMAREA CANNOT
+003590*                                HOLD SPEED. ABEND WITH A
+003600*                                DISTINCT USER ABEND CODE SO THE
+003610*                                FAILURE IS UNMISTAKABLE.
+003620*****************************************************************
+003630 9999-ABEND-SHORT-COMMAREA.
+003640     EXEC CICS HANDLE ABEND
+003650         CANCEL
+003660     END-EXEC.
+003670     EXEC CICS ABEND
+003680         ABCODE (SHORT-COMMAREA-ABCODE)
+003690     END-EXEC.
+003700
+003710
