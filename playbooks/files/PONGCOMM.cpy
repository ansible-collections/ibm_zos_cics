@@ -0,0 +1,36 @@
+000100*****************************************************************
+000110* COPYBOOK     : PONGCOMM
+000120* AUTHOR       : WILL YATES
+000130* INSTALLATION : APPLICATION DEVELOPMENT
+000140* DATE-WRITTEN : 08/09/2026
+000150* PURPOSE      : COMMAREA FIELDS SHARED BY PONG AND ANY PROGRAM
+000160*                THAT LINKS TO IT, SO THE LAYOUT CANNOT DRIFT
+000170*                BETWEEN THE TWO SIDES OF THE CALL. THIS
+000180*                COPYBOOK HOLDS ONLY THE SUBORDINATE FIELDS -
+000190*                EACH CALLER SUPPLIES ITS OWN 01-LEVEL RECORD
+000200*                NAME (DFHCOMMAREA IN THE LINKAGE SECTION FOR
+000210*                PONG ITSELF, SOMETHING ELSE IN WORKING-STORAGE
+000220*                FOR A CALLER BUILDING THE AREA TO LINK WITH),
+000230*                E.G.
+000240*                    01  MY-PONG-COMMAREA.
+000250*                        COPY PONGCOMM.
+000260*****************************************************************
+000270* MODIFICATION HISTORY
+000280* DATE       INIT DESCRIPTION
+000290* ---------- ---- ------------------------------------------------
+000300* 08/09/2026 WPY  ORIGINAL COPYBOOK - SPLIT OUT OF PONG.CBL.
+000310* 08/09/2026 WPY  ADDED RETCODE SO PONG CAN HAND BACK A BUSINESS
+000320*                 OR TRAPPED-CICS-ERROR INDICATOR INSTEAD OF
+000330*                 ABENDING.
+000340* 08/09/2026 WPY  ADDED CONTFLAG SO A CALLER CAN ASK PONG TO
+000350*                 STAY CONVERSATIONAL ACROSS VOLLEYS.
+000360*****************************************************************
+000370     02 SPEED                    PIC X(04).
+000380     02 RETCODE                  PIC X(02).
+000390         88 RC-NORMAL                    VALUE '00'.
+000400         88 RC-INVALID-SPEED             VALUE '02'.
+000410         88 RC-CICS-ERROR                VALUE '90'.
+000420         88 RC-ABEND-TRAPPED             VALUE '91'.
+000430     02 CONTFLAG                 PIC X(01).
+000440         88 CONTINUE-VOLLEY              VALUE 'Y'.
+000450         88 END-VOLLEY                   VALUE 'N'.
