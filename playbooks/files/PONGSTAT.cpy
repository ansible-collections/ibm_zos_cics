@@ -0,0 +1,40 @@
+000100*****************************************************************
+000110* COPYBOOK     : PONGSTAT
+000120* AUTHOR       : WILL YATES
+000130* INSTALLATION : APPLICATION DEVELOPMENT
+000140* DATE-WRITTEN : 08/09/2026
+000150* PURPOSE      : ONE STATISTICS RECORD PER INVOCATION OF PONG,
+000160*                WRITTEN TO THE PONGSTAT VSAM KSDS SO CALL
+000170*                VOLUME AND SPEED USAGE CAN BE TRENDED FOR
+000180*                CAPACITY PLANNING. SHARED BY PONG (WHICH WRITES
+000190*                THE RECORDS) AND THE PONGRPT BATCH REPORT
+000200*                (WHICH READS THEM), SO THE TWO SIDES CANNOT
+000210*                DRIFT APART. THE CALLER SUPPLIES THE 01-LEVEL
+000220*                RECORD NAME, E.G.
+000230*                    01  PONGSTAT-RECORD.
+000240*                        COPY PONGSTAT.
+000250*****************************************************************
+000260* MODIFICATION HISTORY
+000270* DATE       INIT DESCRIPTION
+000280* ---------- ---- ------------------------------------------------
+000290* 08/09/2026 WPY  ORIGINAL COPYBOOK.
+000300* 08/09/2026 WPY  ADDED PS-SEQUENCE-NUMBER TO THE KEY - A TASK
+000310*                 THAT LINKS TO PONG SEVERAL TIMES IN A ROW CAN
+000320*                 DO SO FASTER THAN THE CLOCK TICKS OVER, SO
+000330*                 TASK NUMBER AND TIME OF DAY ALONE DO NOT
+000340*                 GUARANTEE A UNIQUE KEY.
+000350*****************************************************************
+000360     02 PS-KEY.
+000370         03 PS-TASK-NUMBER       PIC 9(08).
+000380         03 PS-TIME-STAMP        PIC 9(08).
+000390         03 PS-SEQUENCE-NUMBER   PIC 9(04).
+000400     02 PS-TRANSACTION-ID        PIC X(04).
+000410     02 PS-CALL-DATE             PIC 9(08).
+000420     02 PS-CALL-TIME             PIC 9(06).
+000430     02 PS-REQUESTED-SPEED       PIC X(04).
+000440     02 PS-RETURNED-SPEED        PIC X(04).
+000450     02 PS-CALL-STATUS           PIC X(01).
+000460         88 PS-STATUS-NORMAL         VALUE 'N'.
+000470         88 PS-STATUS-ABEND          VALUE 'A'.
+000480         88 PS-STATUS-ERROR          VALUE 'E'.
+000490         88 PS-STATUS-REJECTED       VALUE 'R'.
