@@ -0,0 +1,22 @@
+000100*****************************************************************
+000110* COPYBOOK     : PONGCTL
+000120* AUTHOR       : WILL YATES
+000130* INSTALLATION : APPLICATION DEVELOPMENT
+000140* DATE-WRITTEN : 08/09/2026
+000150* PURPOSE      : ONE CONTROL RECORD PER CICS REGION ON THE
+000160*                PONGCTL VSAM KSDS, GIVING THE BALL SPEED PONG
+000170*                SHOULD HAND BACK IN THAT REGION. LETS TEST,
+000180*                DEMO, AND ANY OTHER REGION RUN A DIFFERENT
+000190*                SPEED WITHOUT A RECOMPILE. THE CALLER SUPPLIES
+000200*                THE 01-LEVEL RECORD NAME, E.G.
+000210*                    01  PONGCTL-RECORD.
+000220*                        COPY PONGCTL.
+000230*****************************************************************
+000240* MODIFICATION HISTORY
+000250* DATE       INIT DESCRIPTION
+000260* ---------- ---- ------------------------------------------------
+000270* 08/09/2026 WPY  ORIGINAL COPYBOOK.
+000280*****************************************************************
+000290     02 CT-KEY.
+000300         03 CT-REGION-ID         PIC X(08).
+000310     02 CT-SPEED                 PIC X(04).
