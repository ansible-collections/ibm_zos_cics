@@ -0,0 +1,146 @@
+000100*****************************************************************
+000110* PROGRAM      : PING
+000120* AUTHOR       : WILL YATES
+000130* INSTALLATION : APPLICATION DEVELOPMENT
+000140* DATE-WRITTEN : 08/09/2026
+000150* PURPOSE      : DRIVES A SERIES OF EXEC CICS LINK CALLS AGAINST
+000160*                PROGRAM PONG, PASSING AN INCREMENTING SPEED VALUE
+000170*                ON EACH VOLLEY, SO REGION CONNECTIVITY AND THE
+000180*                PONG INTERFACE CAN BE PROVED OUT FROM A TERMINAL
+000190*                OR A JOB WITHOUT HAND-BUILDING A COMMAREA.
+000200*****************************************************************
+000210* MODIFICATION HISTORY
+000220* DATE       INIT DESCRIPTION
+000230* ---------- ---- ------------------------------------------------
+000240* 08/09/2026 WPY  ORIGINAL PROGRAM.
+000250* 08/09/2026 WPY  TAKE THE PONG COMMAREA LAYOUT FROM THE SHARED
+000260*                 PONGCOMM COPYBOOK INSTEAD OF DEFINING IT HERE.
+000270* 08/09/2026 WPY  FIXED THE STARTUP BANNER LENGTH AND EXPLICITLY
+000280*                 RESET THE COMMAREA BEFORE EACH LINK SO RETCODE
+000290*                 AND CONTFLAG NEVER CARRY UNINITIALIZED CONTENT
+000300*                 INTO PONG.
+000310* 08/09/2026 WPY  SHOW RETCODE ON THE TERMINAL FOR EVERY VOLLEY,
+000320*                 AND FLAG ANY VOLLEY WHERE PONG DID NOT RETURN
+000330*                 RC-NORMAL, SO THE HARNESS ACTUALLY SURFACES THE
+000340*                 ERROR/REJECTION SIGNALLING PONG HANDS BACK
+000350*                 INSTEAD OF SILENTLY TREATING EVERY LINK AS
+000360*                 SUCCESSFUL.
+000370*****************************************************************
+000380 IDENTIFICATION DIVISION.
+000390 PROGRAM-ID.      PING.
+000400 AUTHOR.          WILL YATES.
+000410 INSTALLATION.    APPLICATION DEVELOPMENT.
+000420 DATE-WRITTEN.    08/09/2026.
+000430 DATE-COMPILED.
+000440 
+000450 ENVIRONMENT DIVISION.
+000460 
+000470 DATA DIVISION.
+000480 
+000490 WORKING-STORAGE SECTION.
+000500 
+000510*----------------------------------------------------------------
+000520* COMMAREA PASSED ON THE LINK TO PONG - SAME FIELDS PONG ITSELF
+000530* USES, SO THE TWO SIDES OF THE CALL CANNOT DRIFT APART.
+000540*----------------------------------------------------------------
+000550 01  PING-PONG-COMMAREA.
+000560     COPY PONGCOMM.
+000570
+000580*----------------------------------------------------------------
+000590* STARTUP BANNER, SIZED TO MATCH ITS OWN LITERAL SO LENGTH OF
+000600* NEVER DRIFTS FROM THE TEXT.
+000610*----------------------------------------------------------------
+000620 01  STARTUP-BANNER          PIC X(34)
+000630     VALUE 'STARTING PING/PONG ROUND TRIP TEST'.
+000640*----------------------------------------------------------------
+000650* VOLLEY CONTROL COUNTERS AND WORK AREAS.
+000660*----------------------------------------------------------------
+000670 01  VOLLEY-COUNT                PIC 9(02)  COMP VALUE ZERO.
+000680 01  MAX-VOLLEYS                 PIC 9(02)  COMP VALUE 5.
+000690 01  SPEED-NUMBER                PIC 9(04)      VALUE 100.
+000700 01  SPEED-INCREMENT             PIC 9(04)      VALUE 10.
+000710 
+000720*----------------------------------------------------------------
+000730* TERMINAL DISPLAY LINE FOR EACH VOLLEY RESULT.
+000740*----------------------------------------------------------------
+000750 01  VOLLEY-MESSAGE.
+000760     02 FILLER                   PIC X(12)  VALUE 'PING VOLLEY '.
+000770     02 VM-VOLLEY-NUMBER         PIC Z9.
+000780     02 FILLER                   PIC X(12)  VALUE ' SENT SPEED '.
+000790     02 VM-SPEED-SENT            PIC X(04).
+000800     02 FILLER                   PIC X(11)  VALUE ' PONG RET. '.
+000810     02 VM-SPEED-RETURNED        PIC X(04).
+000820     02 FILLER                   PIC X(05)  VALUE ' RC: '.
+000830     02 VM-RETCODE               PIC X(02).
+000840     02 FILLER                   PIC X(01)  VALUE SPACE.
+000850     02 VM-RC-WARNING            PIC X(11)  VALUE SPACES.
+000860     02 FILLER                   PIC X(01)  VALUE SPACE.
+000870 
+000880 PROCEDURE DIVISION.
+000890 
+000900*****************************************************************
+000910* 0000-MAINLINE  --  DRIVES THE VOLLEY LOOP AND RETURNS.
+000920*****************************************************************
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950     PERFORM 2000-VOLLEY THRU 2000-EXIT
+000960         UNTIL VOLLEY-COUNT NOT LESS THAN MAX-VOLLEYS.
+000970     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000980 0000-EXIT.
+000990     EXIT.
+001000 
+001010*****************************************************************
+001020* 1000-INITIALIZE  --  RESET COUNTERS AND BANNER THE TERMINAL.
+001030*****************************************************************
+001040 1000-INITIALIZE.
+001050     MOVE ZERO TO VOLLEY-COUNT.
+001060     EXEC CICS SEND TEXT
+001070         FROM    (STARTUP-BANNER)
+001080         LENGTH  (LENGTH OF STARTUP-BANNER)
+001090         ERASE
+001100     END-EXEC.
+001110 1000-EXIT.
+001120     EXIT.
+001130 
+001140*****************************************************************
+001150* 2000-VOLLEY  --  BUILD THE NEXT SPEED, LINK TO PONG, AND SHOW
+001160*                  THE RESULT ON THE TERMINAL.
+001170*****************************************************************
+001180 2000-VOLLEY.
+001190     ADD 1               TO VOLLEY-COUNT.
+001200     ADD SPEED-INCREMENT TO SPEED-NUMBER.
+001210     MOVE LOW-VALUES     TO PING-PONG-COMMAREA.
+001220     SET END-VOLLEY      TO TRUE.
+001230     MOVE SPEED-NUMBER   TO SPEED OF PING-PONG-COMMAREA.
+001240     MOVE VOLLEY-COUNT   TO VM-VOLLEY-NUMBER.
+001250     MOVE SPEED          TO VM-SPEED-SENT.
+001260 
+001270     EXEC CICS LINK
+001280         PROGRAM   ('PONG')
+001290         COMMAREA  (PING-PONG-COMMAREA)
+001300         LENGTH    (LENGTH OF PING-PONG-COMMAREA)
+001310     END-EXEC.
+001320 
+001330     MOVE SPEED   TO VM-SPEED-RETURNED.
+001340     MOVE RETCODE TO VM-RETCODE.
+001350     IF RC-NORMAL
+001360         MOVE SPACES        TO VM-RC-WARNING
+001370     ELSE
+001380         MOVE '** ERROR **' TO VM-RC-WARNING
+001390     END-IF.
+001400     EXEC CICS SEND TEXT
+001410         FROM    (VOLLEY-MESSAGE)
+001420         LENGTH  (LENGTH OF VOLLEY-MESSAGE)
+001430         ACCUM
+001440     END-EXEC.
+001450 2000-EXIT.
+001460     EXIT.
+001470 
+001480*****************************************************************
+001490* 3000-TERMINATE  --  END THE TASK.
+001500*****************************************************************
+001510 3000-TERMINATE.
+001520     EXEC CICS SEND PAGE END-EXEC.
+001530     EXEC CICS RETURN END-EXEC.
+001540 3000-EXIT.
+001550     EXIT.
