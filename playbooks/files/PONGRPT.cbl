@@ -0,0 +1,382 @@
+000100*****************************************************************
+000110* PROGRAM      : PONGRPT
+000120* AUTHOR       : WILL YATES
+000130* INSTALLATION : APPLICATION DEVELOPMENT
+000140* DATE-WRITTEN : 08/09/2026
+000150* PURPOSE      : OVERNIGHT BATCH REPORT DRIVEN BY ITS OWN JCL
+000160*                STEP (SEE PONGRPTJ) THAT READS THE PONGSTAT VSAM
+000170*                STATISTICS FILE WRITTEN BY THE PONG CICS
+000180*                TRANSACTION AND SUMMARISES CALL VOLUME BY HOUR,
+000190*                THE DISTINCT SPEED VALUES RETURNED, AND ANY
+000200*                ABENDS THAT WERE RECORDED.
+000210*****************************************************************
+000220* MODIFICATION HISTORY
+000230* DATE       INIT DESCRIPTION
+000240* ---------- ---- ------------------------------------------------
+000250* 08/09/2026 WPY  ORIGINAL PROGRAM.
+000260* 08/09/2026 WPY  CORRECTED THE PONGSTAT RECORD LENGTH TO MATCH
+000270*                 THE PONGSTAT COPYBOOK.
+000280* 08/09/2026 WPY  WIDENED THE PONGSTAT RECORD TO 47 CHARACTERS TO
+000290*                 MATCH THE SEQUENCE NUMBER ADDED TO PS-KEY; ADDED
+000300*                 FILE STATUS CHECKS AFTER EVERY OPEN, READ,
+000310*                 WRITE, AND CLOSE, ABENDING THE STEP ON ANYTHING
+000320*                 UNEXPECTED RATHER THAN LEAVING THE STATUS
+000330*                 FIELDS UNTESTED; ADDED A COUNT AND REPORT LINE
+000340*                 FOR TRAPPED-ERROR RECORDS (PS-STATUS-ERROR), NOT
+000350*                 JUST ABENDED ONES.
+000360* 08/09/2026 WPY  ONLY TALLY A RECORD INTO THE DISTINCT-SPEED
+000370*                 TABLE WHEN PS-STATUS-NORMAL - AN ABENDED OR
+000380*                 REJECTED CALL LEAVES PS-RETURNED-SPEED BLANK,
+000390*                 AND A BLANK IS NOT A RETURNED SPEED; ADDED A
+000400*                 COUNT AND REPORT LINE FOR REJECTED CALLS
+000410*                 (PS-STATUS-REJECTED), THE SAME WAY THE ERROR
+000420*                 COUNT WAS ADDED ABOVE.
+000430*****************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID.      PONGRPT.
+000460 AUTHOR.          WILL YATES.
+000470 INSTALLATION.    APPLICATION DEVELOPMENT.
+000480 DATE-WRITTEN.    08/09/2026.
+000490 DATE-COMPILED.
+000500 
+000510 ENVIRONMENT DIVISION.
+000520 
+000530 INPUT-OUTPUT SECTION.
+000540 
+000550 FILE-CONTROL.
+000560     SELECT PONGSTAT-FILE   ASSIGN   TO PONGSTAT
+000570                            ORGANIZATION IS INDEXED
+000580                            ACCESS MODE  IS SEQUENTIAL
+000590                            RECORD KEY   IS PS-KEY
+000600                            FILE STATUS  IS WS-PONGSTAT-STATUS.
+000610 
+000620     SELECT REPORT-FILE     ASSIGN   TO PRTOUT
+000630                            ORGANIZATION IS LINE SEQUENTIAL
+000640                            FILE STATUS  IS WS-REPORT-STATUS.
+000650 
+000660 DATA DIVISION.
+000670 
+000680 FILE SECTION.
+000690 
+000700 FD  PONGSTAT-FILE
+000710     RECORD CONTAINS 47 CHARACTERS.
+000720 01  PONGSTAT-RECORD.
+000730     COPY PONGSTAT.
+000740 
+000750 FD  REPORT-FILE
+000760     RECORD CONTAINS 132 CHARACTERS.
+000770 01  REPORT-LINE                 PIC X(132).
+000780 
+000790 WORKING-STORAGE SECTION.
+000800 
+000810*----------------------------------------------------------------
+000820* FILE STATUS AND END-OF-FILE SWITCHES.
+000830*----------------------------------------------------------------
+000840 01  WS-PONGSTAT-STATUS          PIC X(02)  VALUE '00'.
+000850     88 PONGSTAT-STATUS-OK           VALUE '00'.
+000860     88 PONGSTAT-STATUS-EOF          VALUE '10'.
+000870 01  WS-REPORT-STATUS            PIC X(02)  VALUE '00'.
+000880     88 REPORT-STATUS-OK             VALUE '00'.
+000890
+000900*----------------------------------------------------------------
+000910* ABEND MESSAGE ISSUED WHEN A FILE OPERATION RETURNS A STATUS
+000920* THIS PROGRAM DOES NOT EXPECT.
+000930*----------------------------------------------------------------
+000940 01  WS-ABEND-MESSAGE.
+000950     05 FILLER                   PIC X(20)
+000960            VALUE 'PONGRPT FILE ERROR: '.
+000970     05 WS-ABEND-OPERATION       PIC X(30).
+000980     05 FILLER                   PIC X(10)  VALUE ' STATUS = '.
+000990     05 WS-ABEND-STATUS          PIC X(02).
+001000     05 FILLER                   PIC X(70)  VALUE SPACES.
+001010
+001020 01  WS-SWITCHES.
+001030     05 WS-EOF-SWITCH            PIC X(01)  VALUE 'N'.
+001040         88 END-OF-STAT-FILE         VALUE 'Y'.
+001050 
+001060*----------------------------------------------------------------
+001070* ACCUMULATORS FOR THE SUMMARY.
+001080*----------------------------------------------------------------
+001090 01  WS-TOTAL-CALLS              PIC 9(07)  COMP-3 VALUE ZERO.
+001100 01  WS-ABEND-COUNT              PIC 9(05)  COMP-3 VALUE ZERO.
+001110 01  WS-ERROR-COUNT              PIC 9(05)  COMP-3 VALUE ZERO.
+001120 01  WS-REJECTED-COUNT           PIC 9(05)  COMP-3 VALUE ZERO.
+001130 
+001140 01  WS-HOURLY-TABLE.
+001150     05 WS-HOUR-COUNT            PIC 9(05)  COMP-3 VALUE ZERO
+001160                                 OCCURS 24 TIMES
+001170                                 INDEXED BY WS-HOUR-IDX.
+001180 
+001190 01  WS-HOUR-SUBSCRIPT           PIC 9(02)  COMP.
+001200 01  WS-DISPLAY-HOUR             PIC 9(02)  COMP.
+001210 
+001220 01  WS-MAX-SPEEDS               PIC 9(03)  COMP   VALUE 50.
+001230 01  WS-DISTINCT-SPEED-COUNT     PIC 9(03)  COMP   VALUE ZERO.
+001240 01  WS-SPEED-TABLE.
+001250     05 WS-SPEED-ENTRY           OCCURS 50 TIMES
+001260                                 INDEXED BY WS-SPEED-IDX.
+001270         10 WS-SPEED-VALUE       PIC X(04).
+001280         10 WS-SPEED-COUNT       PIC 9(05)  COMP-3.
+001290 
+001300 01  WS-FOUND-SWITCH             PIC X(01)  VALUE 'N'.
+001310     88 WS-SPEED-FOUND               VALUE 'Y'.
+001320 
+001330*----------------------------------------------------------------
+001340* REPORT HEADING AND DETAIL LINES.
+001350*----------------------------------------------------------------
+001360 01  HDG-LINE-1.
+001370     05 FILLER                   PIC X(40)
+001380            VALUE 'PONG DAILY ACTIVITY SUMMARY'.
+001390     05 FILLER                   PIC X(92)  VALUE SPACES.
+001400 
+001410 01  HDG-LINE-2.
+001420     05 FILLER                  PIC X(14)  VALUE 'TOTAL CALLS  :'.
+001430     05 HDG-TOTAL-CALLS          PIC ZZZ,ZZ9.
+001440     05 FILLER                   PIC X(111) VALUE SPACES.
+001450 
+001460 01  HDG-LINE-3.
+001470     05 FILLER                  PIC X(14)  VALUE 'ABENDS LOGGED:'.
+001480     05 HDG-ABEND-COUNT          PIC ZZZ,ZZ9.
+001490     05 FILLER                   PIC X(111) VALUE SPACES.
+001500
+001510 01  HDG-LINE-3A.
+001520     05 FILLER                  PIC X(14)  VALUE 'TRAPPED ERRS :'.
+001530     05 HDG-ERROR-COUNT          PIC ZZZ,ZZ9.
+001540     05 FILLER                   PIC X(111) VALUE SPACES.
+001550
+001560 01  HDG-LINE-3B.
+001570     05 FILLER                  PIC X(14)  VALUE 'REJECTED SPD :'.
+001580     05 HDG-REJECTED-COUNT       PIC ZZZ,ZZ9.
+001590     05 FILLER                   PIC X(111) VALUE SPACES.
+001600
+001610 01  HDG-LINE-4.
+001620     05 FILLER                   PIC X(40)
+001630            VALUE 'CALLS BY HOUR OF DAY'.
+001640     05 FILLER                   PIC X(92)  VALUE SPACES.
+001650 
+001660 01  HOUR-DETAIL-LINE.
+001670     05 FILLER                   PIC X(05)  VALUE '  HR '.
+001680     05 HDL-HOUR                 PIC Z9.
+001690     05 FILLER                   PIC X(10)  VALUE '   CALLS: '.
+001700     05 HDL-COUNT                PIC ZZZ,ZZ9.
+001710     05 FILLER                   PIC X(105) VALUE SPACES.
+001720 
+001730 01  HDG-LINE-5.
+001740     05 FILLER                   PIC X(40)
+001750            VALUE 'DISTINCT SPEED VALUES RETURNED'.
+001760     05 FILLER                   PIC X(92)  VALUE SPACES.
+001770 
+001780 01  SPEED-DETAIL-LINE.
+001790     05 FILLER                   PIC X(08)  VALUE '  SPEED '.
+001800     05 SDL-SPEED                PIC X(04).
+001810     05 FILLER                   PIC X(10)  VALUE '   CALLS: '.
+001820     05 SDL-COUNT                PIC ZZZ,ZZ9.
+001830     05 FILLER                   PIC X(100) VALUE SPACES.
+001840 
+001850 PROCEDURE DIVISION.
+001860 
+001870*****************************************************************
+001880* 0000-MAINLINE  --  SUMMARISE PONGSTAT AND PRINT THE REPORT.
+001890*****************************************************************
+001900 0000-MAINLINE.
+001910     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+001920     PERFORM 2000-PROCESS-RECORD  THRU 2000-EXIT
+001930         UNTIL END-OF-STAT-FILE.
+001940     PERFORM 8000-PRODUCE-REPORT  THRU 8000-EXIT.
+001950     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+001960     STOP RUN.
+001970 
+001980*****************************************************************
+001990* 1000-INITIALIZE  --  OPEN THE FILES AND PRIME THE READ.
+002000*****************************************************************
+002010 1000-INITIALIZE.
+002020     OPEN INPUT  PONGSTAT-FILE.
+002030     IF NOT PONGSTAT-STATUS-OK
+002040         MOVE 'OPEN INPUT PONGSTAT-FILE' TO WS-ABEND-OPERATION
+002050         MOVE WS-PONGSTAT-STATUS TO WS-ABEND-STATUS
+002060         GO TO 9900-ABEND-FILE-ERROR
+002070     END-IF.
+002080     OPEN OUTPUT REPORT-FILE.
+002090     IF NOT REPORT-STATUS-OK
+002100         MOVE 'OPEN OUTPUT REPORT-FILE' TO WS-ABEND-OPERATION
+002110         MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+002120         GO TO 9900-ABEND-FILE-ERROR
+002130     END-IF.
+002140     PERFORM 2100-READ-STAT THRU 2100-EXIT.
+002150 1000-EXIT.
+002160     EXIT.
+002170 
+002180*****************************************************************
+002190* 2000-PROCESS-RECORD  --  TALLY ONE STATISTICS RECORD INTO THE
+002200*                          HOURLY, SPEED, AND ABEND TOTALS.
+002210*****************************************************************
+002220 2000-PROCESS-RECORD.
+002230     ADD 1 TO WS-TOTAL-CALLS.
+002240     IF PS-STATUS-ABEND
+002250         ADD 1 TO WS-ABEND-COUNT
+002260     END-IF.
+002270     IF PS-STATUS-ERROR
+002280         ADD 1 TO WS-ERROR-COUNT
+002290     END-IF.
+002300     IF PS-STATUS-REJECTED
+002310         ADD 1 TO WS-REJECTED-COUNT
+002320     END-IF.
+002330     MOVE PS-CALL-TIME(1:2) TO WS-HOUR-SUBSCRIPT.
+002340     ADD 1 TO WS-HOUR-COUNT(WS-HOUR-SUBSCRIPT + 1).
+002350     IF PS-STATUS-NORMAL
+002360         PERFORM 2200-RECORD-DISTINCT-SPEED THRU 2200-EXIT
+002370     END-IF.
+002380     PERFORM 2100-READ-STAT              THRU 2100-EXIT.
+002390 2000-EXIT.
+002400     EXIT.
+002410 
+002420*****************************************************************
+002430* 2100-READ-STAT  --  READ THE NEXT STATISTICS RECORD.
+002440*****************************************************************
+002450 2100-READ-STAT.
+002460     READ PONGSTAT-FILE
+002470         AT END
+002480             SET END-OF-STAT-FILE TO TRUE
+002490     END-READ.
+002500     IF NOT PONGSTAT-STATUS-OK
+002510            AND NOT PONGSTAT-STATUS-EOF
+002520         MOVE 'READ PONGSTAT-FILE' TO WS-ABEND-OPERATION
+002530         MOVE WS-PONGSTAT-STATUS TO WS-ABEND-STATUS
+002540         GO TO 9900-ABEND-FILE-ERROR
+002550     END-IF.
+002560 2100-EXIT.
+002570     EXIT.
+002580 
+002590*****************************************************************
+002600* 2200-RECORD-DISTINCT-SPEED  --  ADD THE RETURNED SPEED TO THE
+002610*                                 DISTINCT-SPEED TABLE, OR BUMP
+002620*                                 ITS COUNT IF ALREADY PRESENT.
+002630*****************************************************************
+002640 2200-RECORD-DISTINCT-SPEED.
+002650     MOVE 'N' TO WS-FOUND-SWITCH.
+002660     PERFORM 2210-SEARCH-SPEED THRU 2210-EXIT
+002670         VARYING WS-SPEED-IDX FROM 1 BY 1
+002680         UNTIL WS-SPEED-IDX > WS-DISTINCT-SPEED-COUNT
+002690            OR WS-SPEED-FOUND.
+002700     IF NOT WS-SPEED-FOUND
+002710        AND WS-DISTINCT-SPEED-COUNT < WS-MAX-SPEEDS
+002720         ADD 1 TO WS-DISTINCT-SPEED-COUNT
+002730         SET WS-SPEED-IDX TO WS-DISTINCT-SPEED-COUNT
+002740         MOVE PS-RETURNED-SPEED TO WS-SPEED-VALUE(WS-SPEED-IDX)
+002750         MOVE 1                 TO WS-SPEED-COUNT(WS-SPEED-IDX)
+002760     END-IF.
+002770 2200-EXIT.
+002780     EXIT.
+002790 
+002800*****************************************************************
+002810* 2210-SEARCH-SPEED  --  COMPARE ONE TABLE ENTRY TO THE SPEED
+002820*                        JUST RETURNED.
+002830*****************************************************************
+002840 2210-SEARCH-SPEED.
+002850     IF WS-SPEED-VALUE(WS-SPEED-IDX) = PS-RETURNED-SPEED
+002860         ADD 1    TO WS-SPEED-COUNT(WS-SPEED-IDX)
+002870         MOVE 'Y' TO WS-FOUND-SWITCH
+002880     END-IF.
+002890 2210-EXIT.
+002900     EXIT.
+002910 
+002920*****************************************************************
+002930* 8000-PRODUCE-REPORT  --  WRITE THE SUMMARY TO THE REPORT FILE.
+002940*****************************************************************
+002950 8000-PRODUCE-REPORT.
+002960     MOVE WS-TOTAL-CALLS TO HDG-TOTAL-CALLS.
+002970     MOVE WS-ABEND-COUNT TO HDG-ABEND-COUNT.
+002980     MOVE WS-ERROR-COUNT TO HDG-ERROR-COUNT.
+002990     MOVE WS-REJECTED-COUNT TO HDG-REJECTED-COUNT.
+003000     WRITE REPORT-LINE FROM HDG-LINE-1.
+003010     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003020     WRITE REPORT-LINE FROM HDG-LINE-2.
+003030     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003040     WRITE REPORT-LINE FROM HDG-LINE-3.
+003050     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003060     WRITE REPORT-LINE FROM HDG-LINE-3A.
+003070     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003080     WRITE REPORT-LINE FROM HDG-LINE-3B.
+003090     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003100     WRITE REPORT-LINE FROM HDG-LINE-4.
+003110     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003120     PERFORM 8100-PRINT-HOUR THRU 8100-EXIT
+003130         VARYING WS-HOUR-IDX FROM 1 BY 1
+003140         UNTIL WS-HOUR-IDX > 24.
+003150     WRITE REPORT-LINE FROM HDG-LINE-5.
+003160     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003170     PERFORM 8200-PRINT-SPEED THRU 8200-EXIT
+003180         VARYING WS-SPEED-IDX FROM 1 BY 1
+003190         UNTIL WS-SPEED-IDX > WS-DISTINCT-SPEED-COUNT.
+003200 8000-EXIT.
+003210     EXIT.
+003220
+003230*****************************************************************
+003240* 8050-CHECK-REPORT-STATUS  --  VERIFY THE LAST WRITE TO
+003250*                               REPORT-FILE SUCCEEDED.
+003260*****************************************************************
+003270 8050-CHECK-REPORT-STATUS.
+003280     IF NOT REPORT-STATUS-OK
+003290         MOVE 'WRITE REPORT-FILE' TO WS-ABEND-OPERATION
+003300         MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+003310         GO TO 9900-ABEND-FILE-ERROR
+003320     END-IF.
+003330 8050-EXIT.
+003340     EXIT.
+003350 
+003360*****************************************************************
+003370* 8100-PRINT-HOUR  --  PRINT ONE HOUR'S CALL COUNT, SKIPPING
+003380*                      HOURS THAT SAW NO TRAFFIC.
+003390*****************************************************************
+003400 8100-PRINT-HOUR.
+003410     IF WS-HOUR-COUNT(WS-HOUR-IDX) > ZERO
+003420         SET WS-DISPLAY-HOUR TO WS-HOUR-IDX
+003430         SUBTRACT 1 FROM WS-DISPLAY-HOUR
+003440         MOVE WS-DISPLAY-HOUR TO HDL-HOUR
+003450         MOVE WS-HOUR-COUNT(WS-HOUR-IDX) TO HDL-COUNT
+003460         WRITE REPORT-LINE FROM HOUR-DETAIL-LINE
+003470         PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT
+003480     END-IF.
+003490 8100-EXIT.
+003500     EXIT.
+003510 
+003520*****************************************************************
+003530* 8200-PRINT-SPEED  --  PRINT ONE DISTINCT SPEED AND ITS COUNT.
+003540*****************************************************************
+003550 8200-PRINT-SPEED.
+003560     MOVE WS-SPEED-VALUE(WS-SPEED-IDX) TO SDL-SPEED.
+003570     MOVE WS-SPEED-COUNT(WS-SPEED-IDX) TO SDL-COUNT.
+003580     WRITE REPORT-LINE FROM SPEED-DETAIL-LINE.
+003590     PERFORM 8050-CHECK-REPORT-STATUS THRU 8050-EXIT.
+003600 8200-EXIT.
+003610     EXIT.
+003620 
+003630*****************************************************************
+003640* 9000-TERMINATE  --  CLOSE THE FILES.
+003650*****************************************************************
+003660 9000-TERMINATE.
+003670     CLOSE PONGSTAT-FILE.
+003680     IF NOT PONGSTAT-STATUS-OK
+003690         MOVE 'CLOSE PONGSTAT-FILE' TO WS-ABEND-OPERATION
+003700         MOVE WS-PONGSTAT-STATUS TO WS-ABEND-STATUS
+003710         GO TO 9900-ABEND-FILE-ERROR
+003720     END-IF.
+003730     CLOSE REPORT-FILE.
+003740     IF NOT REPORT-STATUS-OK
+003750         MOVE 'CLOSE REPORT-FILE' TO WS-ABEND-OPERATION
+003760         MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+003770         GO TO 9900-ABEND-FILE-ERROR
+003780     END-IF.
+003790 9000-EXIT.
+003800     EXIT.
+003810
+003820*****************************************************************
+003830* 9900-ABEND-FILE-ERROR  --  A FILE OPERATION RETURNED A STATUS
+003840*                            THIS PROGRAM DOES NOT EXPECT. REPORT
+003850*                            IT AND STOP THE STEP RATHER THAN
+003860*                            PRODUCE A REPORT BUILT FROM BAD OR
+003870*                            INCOMPLETE DATA.
+003880*****************************************************************
+003890 9900-ABEND-FILE-ERROR.
+003900     DISPLAY WS-ABEND-MESSAGE.
+003910     STOP RUN.
