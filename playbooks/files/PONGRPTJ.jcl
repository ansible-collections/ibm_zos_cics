@@ -0,0 +1,18 @@
+//PONGRPTJ JOB (ACCTNO),'PONG STATS REPORT',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY BATCH REPORT OF PONG CICS TRANSACTION ACTIVITY.
+//* READS THE PONGSTAT VSAM KSDS (WRITTEN BY THE PONG TRANSACTION)
+//* AND PRODUCES A DAILY SUMMARY OF CALL VOLUME BY HOUR, THE
+//* DISTINCT SPEED VALUES RETURNED, AND ANY ABENDS THAT WERE
+//* RECORDED. RUN AFTER THE ONLINE REGION HAS BEEN SHUT DOWN, OR
+//* AGAINST A BACKUP COPY OF PONGSTAT, SO THE KSDS IS NOT OPEN TO
+//* CICS AND BATCH AT THE SAME TIME.
+//*********************************************************************
+//RPTSTEP  EXEC PGM=PONGRPT
+//STEPLIB  DD  DSN=APPL.LOADLIB,DISP=SHR
+//PONGSTAT DD  DSN=APPL.PONG.STATS,DISP=SHR
+//PRTOUT   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
